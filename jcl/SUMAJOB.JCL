@@ -0,0 +1,57 @@
+//SUMAJOB  JOB (ACCTNO),'SUMANUMEROS',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SUMAJOB - OVERNIGHT BATCH WINDOW STEP FOR SUMANUMEROS.       *
+//*                                                                *
+//* SUMAIN   - UPSTREAM GL/SETTLEMENT EXTRACT, ONE VARIABLE-       *
+//*            LENGTH TRANSACTION (HEADER PLUS AMOUNT LIST) PER   *
+//*            RECORD.                                            *
+//* SUMAREJ  - EXCEPTION FILE OF REJECTED TRANSACTIONS.  PROD.SUMA.  *
+//*            REJECTS IS A GDG BASE (DEFINED ONCE VIA IDCAMS        *
+//*            DEFINE GDG BEFORE THE FIRST RUN) SO EACH NIGHT'S      *
+//*            REJECTS CATALOG AS THEIR OWN NEW GENERATION INSTEAD   *
+//*            OF COLLIDING WITH A FIXED DSN LEFT CATALOGED BY THE   *
+//*            PRIOR RUN.                                            *
+//* SUMAUDIT - AUDIT TRAIL, ONE ENTRY PER TRANSACTION SUMMED,     *
+//*            APPENDED RUN OVER RUN.                             *
+//* SUMACTL  - CHECKPOINT/CONTROL FILE FOR RESTART.  THIS IS A    *
+//*            VSAM RELATIVE-RECORD (RRDS) CLUSTER, NOT A         *
+//*            SEQUENTIAL DATASET, AND MUST BE PRE-ALLOCATED ONE  *
+//*            TIME VIA IDCAMS DEFINE CLUSTER BEFORE THE FIRST    *
+//*            RUN - IT CANNOT BE ALLOCATED BY DD SPACE/DISP LIKE *
+//*            SUMAREJ/SUMAUDIT.  SUMANUMEROS WRITES ITS ONE      *
+//*            CONTROL RECORD THE FIRST TIME IT FINDS THE         *
+//*            (ALREADY-DEFINED) CLUSTER EMPTY.                   *
+//* SUMARPT  - PRINTED DAILY SUMMATION REPORT.                    *
+//*                                                                *
+//* COND CHECKING: SUMANUMEROS SETS A NON-ZERO RETURN CODE ON     *
+//* OVERFLOW.  STEP020 BELOW IS BYPASSED UNLESS STEP010 CAME BACK *
+//* NON-ZERO, SO THE DAY'S REJECTS ARE ONLY PRINTED FOR OPERATOR  *
+//* REVIEW WHEN SOMETHING ACTUALLY NEEDS LOOKING AT.              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SUMANUM,REGION=0M
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SUMAIN   DD  DSN=PROD.GL.EXTRACT.DAILY,DISP=SHR
+//SUMAREJ  DD  DSN=PROD.SUMA.REJECTS(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=054,BLKSIZE=0)
+//SUMAUDIT DD  DSN=PROD.SUMA.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=063,BLKSIZE=0)
+//SUMACTL  DD  DSN=PROD.SUMA.CONTROL,DISP=SHR
+//SUMARPT  DD  SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 - PRINT TODAY'S REJECTS FOR REVIEW.  BYPASSED WHEN    *
+//* STEP010 RETURNED 0 (NOTHING TO REVIEW); RUNS WHEN STEP010     *
+//* CAME BACK NON-ZERO (OVERFLOW REJECTS WERE WRITTEN).           *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PROD.SUMA.REJECTS(0),DISP=SHR
+//SYSUT2   DD  SYSOUT=*
