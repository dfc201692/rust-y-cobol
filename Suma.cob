@@ -1,23 +1,649 @@
+      *================================================================*
+      * PROGRAM-ID.  SumaNumeros                                      *
+      * AUTHOR.      R. ALVARADO - BATCH SYSTEMS                      *
+      * INSTALLATION. DATA PROCESSING CENTER                          *
+      * DATE-WRITTEN. 01/15/2019                                      *
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 08/08/2026 RA  ADDED BATCH INPUT FILE MODE - READS SUMA-INPUT
+      *                RECORDS (NUM1/NUM2) FROM SUMAIN UNTIL END OF
+      *                FILE INSTEAD OF ACCEPTING ONE PAIR INTERACTIVELY.
+      * 08/08/2026 RA  WIDENED NUM1/NUM2/SUMA TO SIGNED PACKED-DECIMAL
+      *                PIC S9(9)V99 SO REAL DEBIT/CREDIT ADJUSTMENT
+      *                FIGURES WITH CENTS CAN BE TOTALED.
+      * 08/08/2026 RA  ADDED INPUT VALIDATION AND A SUMA-REJECTS
+      *                EXCEPTION FILE - RECORDS THAT ARE NOT NUMERIC
+      *                ARE LOGGED WITH A REASON CODE, NOT SUMMED.
+      * 08/08/2026 RA  ADDED SUMAUDIT AUDIT TRAIL - APPENDS OPERANDS,
+      *                SUMA, RUN TIMESTAMP AND OPERATOR/JOB ID FOR
+      *                EVERY PAIR PROCESSED.
+      * 08/08/2026 RA  ADDED SUMACTL CHECKPOINT/CONTROL FILE - TRACKS
+      *                THE LAST RECORD PROCESSED AND THE RUNNING
+      *                GRAND TOTAL SO A RESTARTED JOB PICKS UP WHERE
+      *                IT LEFT OFF.
+      * 08/08/2026 RA  REPLACED THE CONSOLE DISPLAY WITH A PRINTED
+      *                SUMARPT REPORT - RUN-DATE HEADING, PAGE
+      *                NUMBERS, ONE DETAIL LINE PER PAIR, AND A
+      *                GRAND-TOTAL LINE.
+      * 08/08/2026 RA  CONFIRMED SUMAIN AS THE SOLE OPERAND SOURCE -
+      *                SUMAIN IS NOW WIRED (SEE SUMAJOB.JCL) TO THE
+      *                UPSTREAM GL/SETTLEMENT EXTRACT DROP SO THE
+      *                DAILY TOTAL NO LONGER DEPENDS ON ANYONE
+      *                TRANSCRIBING FIGURES BY HAND.
+      * 08/08/2026 RA  ADDED OVERFLOW DETECTION ON THE COMPUTE OF
+      *                SUMA - AN OVERFLOWING PAIR IS LOGGED TO
+      *                SUMA-REJECTS AND RETURN-CODE IS SET NON-ZERO
+      *                SO THE JCL STEP CAN DETECT IT VIA COND.
+      * 08/08/2026 RA  EXTENDED SUMA-INPUT-REC TO A HEADER PLUS A
+      *                VARIABLE LIST OF UP TO 50 AMOUNTS PER
+      *                TRANSACTION - SUMA IS NOW THE TOTAL OF
+      *                WHATEVER AMOUNTS ARE PRESENT, NOT JUST A
+      *                FIXED PAIR.  SUMA-REJECTS/SUMAUDIT NOW KEY ON
+      *                THE TRANSACTION ID INSTEAD OF NUM1/NUM2.
+      * 08/08/2026 RA  CHANGED SUMACTL TO A RELATIVE FILE SO THE
+      *                CHECKPOINT RECORD CAN BE REWRITTEN AFTER EVERY
+      *                TRANSACTION WITHOUT AN INTERVENING READ; A
+      *                FAILED OPEN NOW ABENDS INSTEAD OF SILENTLY
+      *                ZEROING AN EXISTING CHECKPOINT, AND THE
+      *                CHECKPOINT IS RESET ON A CLEAN END OF FILE SO
+      *                THE NEXT RUN DOES NOT SKIP TOMORROW'S RECORDS.
+      *                ADDED AN UPPER-BOUND CHECK ON THE AMOUNT COUNT
+      *                AND MOVED THE FD'S RECORD-LENGTH CONTROL ITEM
+      *                OUT OF SUMA-INPUT-REC AND INTO WORKING-STORAGE.
+      *                WIDENED THE PRINTED GRAND-TOTAL FIELD TO MATCH
+      *                WS-GRAND-TOTAL AND CORRECTED THE TOTAL LINE'S
+      *                LENGTH.  OVERFLOWS NOW ALSO COUNT AS REJECTS.
+      *================================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SumaNumeros.
+       PROGRAM-ID.    SumaNumeros.
+       AUTHOR.        R. ALVARADO - BATCH SYSTEMS.
+       INSTALLATION.  DATA PROCESSING CENTER.
+       DATE-WRITTEN.  01/15/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMA-INPUT-FILE ASSIGN TO SUMAIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SUMA-REJECTS-FILE ASSIGN TO SUMAREJ
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SUMA-AUDIT-FILE ASSIGN TO SUMAUDIT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SUMA-CONTROL-FILE ASSIGN TO SUMACTL
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CTL-REL-KEY
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+           SELECT SUMA-REPORT-FILE ASSIGN TO SUMARPT
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SUMA-INPUT-FILE
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE FROM 19 TO 313 CHARACTERS
+               DEPENDING ON WS-INPUT-REC-LEN
+           LABEL RECORDS ARE STANDARD.
+       COPY SUMAIN.
+
+       FD  SUMA-REJECTS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY SUMAREJ.
+
+       FD  SUMA-AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY SUMAUD.
+
+       FD  SUMA-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY SUMACTL.
+
+       FD  SUMA-REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  SUMA-REPORT-LINE                PIC X(133).
+
        WORKING-STORAGE SECTION.
-       01 Num1 PIC 9(5) VALUE ZERO.
-       01 Num2 PIC 9(5) VALUE ZERO.
-       01 Suma PIC 9(6) VALUE ZERO.
-       01 InputBuffer PIC X(10).
+      *----------------------------------------------------------------
+      *    SWITCHES AND COUNTERS
+      *----------------------------------------------------------------
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01)   VALUE "N".
+               88  WS-EOF-YES                      VALUE "Y".
+               88  WS-EOF-NO                        VALUE "N".
+           05  WS-VALID-SW             PIC X(01)   VALUE "Y".
+               88  WS-VALID-YES                     VALUE "Y".
+               88  WS-VALID-NO                       VALUE "N".
+
+       77  WS-RECORD-COUNT             PIC 9(07)   COMP    VALUE ZERO.
+       77  WS-REJECT-COUNT             PIC 9(07)   COMP    VALUE ZERO.
+       77  WS-OVERFLOW-COUNT           PIC 9(07)   COMP    VALUE ZERO.
+       77  WS-PAGE-COUNT               PIC 9(04)   COMP    VALUE ZERO.
+       77  WS-LINE-COUNT               PIC 9(02)   COMP    VALUE ZERO.
+       77  WS-MAX-LINES-PER-PAGE       PIC 9(02)   COMP    VALUE 55.
+       77  WS-AMOUNT-IDX               PIC 9(03)   COMP    VALUE ZERO.
+       77  WS-INPUT-REC-LEN            PIC 9(03)   COMP    VALUE ZERO.
+       77  WS-EXPECTED-REC-LEN         PIC 9(03)   COMP    VALUE ZERO.
+       77  WS-CTL-REL-KEY              PIC 9(04)   COMP    VALUE 1.
+
+      *----------------------------------------------------------------
+      *    SWITCH FOR OVERFLOW WHILE SUMMING THE AMOUNT LIST
+      *----------------------------------------------------------------
+       01  WS-OVERFLOW-SW              PIC X(01)   VALUE "N".
+           88  WS-OVERFLOW-YES                      VALUE "Y".
+           88  WS-OVERFLOW-NO                        VALUE "N".
+
+      *----------------------------------------------------------------
+      *    REJECT REASON CODES
+      *----------------------------------------------------------------
+       01  WS-REASON-CODE              PIC X(04)   VALUE SPACES.
+           88  WS-REASON-NO-AMOUNTS                 VALUE "R005".
+           88  WS-REASON-AMOUNT-BAD                 VALUE "R006".
+           88  WS-REASON-TOO-MANY                   VALUE "R007".
+           88  WS-REASON-OVERFLOW                   VALUE "R004".
+           88  WS-REASON-COUNT-BAD                  VALUE "R008".
+           88  WS-REASON-LEN-BAD                    VALUE "R009".
+
+      *----------------------------------------------------------------
+      *    WORK AREA FOR THE CURRENT PAIR'S RESULT
+      *----------------------------------------------------------------
+       01  Suma                        PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+      *----------------------------------------------------------------
+      *    RUN IDENTIFICATION FOR THE AUDIT TRAIL
+      *----------------------------------------------------------------
+       01  WS-RUN-DATE                 PIC 9(08)   VALUE ZERO.
+       01  WS-RUN-TIME                 PIC 9(08)   VALUE ZERO.
+       01  WS-JOB-ID                   PIC X(08)   VALUE "BATCH".
+       01  WS-OPERATOR-ID              PIC X(08)   VALUE "BATCH".
+
+      *----------------------------------------------------------------
+      *    RESTART/CHECKPOINT WORK AREA
+      *----------------------------------------------------------------
+       01  WS-CTL-FILE-STATUS          PIC X(02)   VALUE SPACES.
+       01  WS-CHECKPOINT-COUNT         PIC 9(07)   VALUE ZERO.
+       01  WS-GRAND-TOTAL              PIC S9(11)V99 COMP-3 VALUE ZERO.
+
+      *----------------------------------------------------------------
+      *    PRINT REPORT WORK AREAS
+      *----------------------------------------------------------------
+       01  WS-HEADING-LINE-1.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  FILLER              PIC X(30)
+                   VALUE "SUMANUMEROS - DAILY SUMMATION".
+           05  FILLER              PIC X(08) VALUE " REPORT ".
+           05  FILLER              PIC X(77) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE "PAGE ".
+           05  WSH1-PAGE-NUM       PIC ZZZ9.
+           05  FILLER              PIC X(08) VALUE SPACES.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+           05  WSH2-RUN-DATE       PIC 9(08).
+           05  FILLER              PIC X(114) VALUE SPACES.
+
+       01  WS-HEADING-LINE-3.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  FILLER              PIC X(08) VALUE "REC NO.".
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE "TRANS ID".
+           05  FILLER              PIC X(08) VALUE "AMT CNT".
+           05  FILLER              PIC X(14) VALUE "SUMA".
+           05  FILLER              PIC X(86) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  WSD-RECORD-COUNT    PIC ZZZZZZ9.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  WSD-TRANS-ID        PIC X(10).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WSD-AMOUNT-COUNT    PIC ZZ9.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  WSD-SUMA            PIC -Z(8)9.99.
+           05  FILLER              PIC X(87) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  FILLER              PIC X(17)
+                   VALUE "GRAND TOTAL ....".
+           05  WST-GRAND-TOTAL     PIC -Z(10)9.99.
+           05  FILLER              PIC X(100) VALUE SPACES.
 
        PROCEDURE DIVISION.
-           DISPLAY "Calculadora de suma en COBOL".      
-           DISPLAY "Ingrese el primer número:".
-           ACCEPT InputBuffer.
-           STRING InputBuffer DELIMITED BY SIZE INTO Num1.
-           
-           DISPLAY "Ingrese el segundo número:".
-           ACCEPT InputBuffer.
-           STRING InputBuffer DELIMITED BY SIZE INTO Num2.
-
-           COMPUTE Suma = Num1 + Num2.
-           DISPLAY "La suma de " Num1 " y " Num2 " es: " Suma.
+      *================================================================*
+      * 0000-MAINLINE                                                 *
+      *================================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-RECORD
+               THRU 2000-PROCESS-RECORD-EXIT
+               UNTIL WS-EOF-YES.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
            STOP RUN.
+
+      *================================================================*
+      * 1000-INITIALIZE - OPEN FILES, PRIME THE READ                  *
+      *================================================================*
+       1000-INITIALIZE.
+           DISPLAY "SUMANUMEROS - BATCH SUMMATION RUN STARTING".
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           DISPLAY "JOBID" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-JOB-ID FROM ENVIRONMENT-VALUE
+               ON EXCEPTION
+                   MOVE "BATCH" TO WS-JOB-ID
+           END-ACCEPT.
+
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE
+               ON EXCEPTION
+                   MOVE "BATCH" TO WS-OPERATOR-ID
+           END-ACCEPT.
+
+           OPEN INPUT  SUMA-INPUT-FILE.
+           OPEN OUTPUT SUMA-REJECTS-FILE.
+           OPEN OUTPUT SUMA-REPORT-FILE.
+           OPEN EXTEND SUMA-AUDIT-FILE.
+
+           PERFORM 1100-OPEN-CONTROL-FILE
+               THRU 1100-OPEN-CONTROL-FILE-EXIT.
+
+           PERFORM 2100-READ-INPUT-REC
+               THRU 2100-READ-INPUT-REC-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 1100-OPEN-CONTROL-FILE - OPEN THE CHECKPOINT FILE, CREATING   *
+      * ITS ONE CONTROL RECORD ON THE FIRST-EVER RUN, THEN LOAD THE   *
+      * LAST CHECKPOINT SO A RESTART SKIPS COMPLETED WORK.  A GENUINE *
+      * OPEN FAILURE (THE DATASET ITSELF IS NOT USABLE) ABENDS THE    *
+      * STEP RATHER THAN SILENTLY TREATING IT AS A FIRST-EVER RUN.    *
+      *================================================================*
+       1100-OPEN-CONTROL-FILE.
+           MOVE 1 TO WS-CTL-REL-KEY.
+           OPEN I-O SUMA-CONTROL-FILE.
+
+           IF WS-CTL-FILE-STATUS NOT = "00"
+               DISPLAY "SUMACTL OPEN FAILED - FILE STATUS "
+                   WS-CTL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           READ SUMA-CONTROL-FILE
+               INVALID KEY
+                   INITIALIZE SUMA-CONTROL-REC
+                   WRITE SUMA-CONTROL-REC
+                       INVALID KEY
+                           DISPLAY "UNABLE TO INITIALIZE SUMACTL"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                   END-WRITE
+           END-READ.
+
+           MOVE SC-LAST-RECORD-COUNT TO WS-CHECKPOINT-COUNT.
+           MOVE SC-GRAND-TOTAL       TO WS-GRAND-TOTAL.
+
+           IF WS-CHECKPOINT-COUNT > ZERO
+               DISPLAY "RESTARTING AFTER RECORD " WS-CHECKPOINT-COUNT
+               DISPLAY "GRAND TOTAL CARRIED FORWARD: " WS-GRAND-TOTAL
+           END-IF.
+       1100-OPEN-CONTROL-FILE-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 2000-PROCESS-RECORD - TOTAL ONE PAIR, THEN READ THE NEXT ONE  *
+      *================================================================*
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+
+           IF WS-RECORD-COUNT <= WS-CHECKPOINT-COUNT
+               DISPLAY "SKIPPING ALREADY-PROCESSED RECORD "
+                   WS-RECORD-COUNT
+           ELSE
+               PERFORM 2200-VALIDATE-INPUT-REC
+                   THRU 2200-VALIDATE-INPUT-REC-EXIT
+
+               IF WS-VALID-YES
+                   PERFORM 2300-COMPUTE-SUMA
+                       THRU 2300-COMPUTE-SUMA-EXIT
+
+                   IF WS-OVERFLOW-YES
+                       PERFORM 2400-HANDLE-OVERFLOW
+                           THRU 2400-HANDLE-OVERFLOW-EXIT
+                   ELSE
+                       ADD Suma TO WS-GRAND-TOTAL
+                       PERFORM 3000-WRITE-DETAIL-LINE
+                           THRU 3000-WRITE-DETAIL-LINE-EXIT
+                       PERFORM 2600-WRITE-AUDIT-REC
+                           THRU 2600-WRITE-AUDIT-REC-EXIT
+                   END-IF
+               ELSE
+                   PERFORM 2800-WRITE-REJECT-REC
+                       THRU 2800-WRITE-REJECT-REC-EXIT
+               END-IF
+
+               PERFORM 2700-UPDATE-CONTROL-REC
+                   THRU 2700-UPDATE-CONTROL-REC-EXIT
+           END-IF.
+
+           PERFORM 2100-READ-INPUT-REC
+               THRU 2100-READ-INPUT-REC-EXIT.
+       2000-PROCESS-RECORD-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 2100-READ-INPUT-REC - READ THE NEXT PAIR, SET EOF SWITCH      *
+      *================================================================*
+       2100-READ-INPUT-REC.
+           READ SUMA-INPUT-FILE
+               AT END
+                   SET WS-EOF-YES TO TRUE
+                   GO TO 2100-READ-INPUT-REC-EXIT
+           END-READ.
+       2100-READ-INPUT-REC-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 2200-VALIDATE-INPUT-REC - THE TRANSACTION'S AMOUNT COUNT MUST *
+      * BE NUMERIC AND NO MORE THAN THE TABLE'S 50-ENTRY LIMIT, AT    *
+      * LEAST ONE AMOUNT MUST BE PRESENT, THE RECORD'S ACTUAL LENGTH  *
+      * MUST AGREE WITH WHAT THAT COUNT IMPLIES, AND EVERY AMOUNT     *
+      * PRESENT MUST BE NUMERIC, BEFORE THE TRANSACTION IS TOTALED,   *
+      * OR IT IS REJECTED WITH A REASON CODE.                         *
+      *================================================================*
+       2200-VALIDATE-INPUT-REC.
+           SET WS-VALID-YES TO TRUE.
+           MOVE SPACES TO WS-REASON-CODE.
+
+           IF SI-AMOUNT-COUNT IS NOT NUMERIC
+               SET WS-REASON-COUNT-BAD TO TRUE
+               SET WS-VALID-NO TO TRUE
+           ELSE
+               IF SI-AMOUNT-COUNT > 50
+                   SET WS-REASON-TOO-MANY TO TRUE
+                   SET WS-VALID-NO TO TRUE
+               ELSE
+                   IF SI-AMOUNT-COUNT = ZERO
+                       SET WS-REASON-NO-AMOUNTS TO TRUE
+                       SET WS-VALID-NO TO TRUE
+                   ELSE
+                       COMPUTE WS-EXPECTED-REC-LEN =
+                           13 + (6 * SI-AMOUNT-COUNT)
+
+                       IF WS-EXPECTED-REC-LEN NOT = WS-INPUT-REC-LEN
+                           SET WS-REASON-LEN-BAD TO TRUE
+                           SET WS-VALID-NO TO TRUE
+                       ELSE
+                           PERFORM 2250-VALIDATE-ONE-AMOUNT
+                               THRU 2250-VALIDATE-ONE-AMOUNT-EXIT
+                               VARYING WS-AMOUNT-IDX FROM 1 BY 1
+                               UNTIL WS-AMOUNT-IDX > SI-AMOUNT-COUNT
+                                   OR WS-VALID-NO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       2200-VALIDATE-INPUT-REC-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 2250-VALIDATE-ONE-AMOUNT - CHECK ONE ENTRY IN THE AMOUNT      *
+      * TABLE FOR A NUMERIC VALUE.                                    *
+      *================================================================*
+       2250-VALIDATE-ONE-AMOUNT.
+           IF SI-AMOUNT-TABLE (WS-AMOUNT-IDX) NOT NUMERIC
+               SET WS-REASON-AMOUNT-BAD TO TRUE
+               SET WS-VALID-NO TO TRUE
+           END-IF.
+       2250-VALIDATE-ONE-AMOUNT-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 2300-COMPUTE-SUMA - TOTAL WHATEVER AMOUNTS ARE PRESENT ON     *
+      * THE TRANSACTION.                                              *
+      *================================================================*
+       2300-COMPUTE-SUMA.
+           MOVE ZERO TO Suma.
+           SET WS-OVERFLOW-NO TO TRUE.
+
+           PERFORM 2350-ADD-ONE-AMOUNT
+               THRU 2350-ADD-ONE-AMOUNT-EXIT
+               VARYING WS-AMOUNT-IDX FROM 1 BY 1
+               UNTIL WS-AMOUNT-IDX > SI-AMOUNT-COUNT
+                   OR WS-OVERFLOW-YES.
+       2300-COMPUTE-SUMA-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 2350-ADD-ONE-AMOUNT - ADD ONE ENTRY IN THE AMOUNT TABLE TO    *
+      * THE RUNNING SUMA, WATCHING FOR OVERFLOW.                      *
+      *================================================================*
+       2350-ADD-ONE-AMOUNT.
+           ADD SI-AMOUNT-TABLE (WS-AMOUNT-IDX) TO Suma
+               ON SIZE ERROR
+                   SET WS-OVERFLOW-YES TO TRUE
+           END-ADD.
+       2350-ADD-ONE-AMOUNT-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 2400-HANDLE-OVERFLOW - THE RUNNING SUMA DID NOT FIT ITS       *
+      * PICTURE.  LOG THE OFFENDING TRANSACTION AND FAIL THE STEP.    *
+      *================================================================*
+       2400-HANDLE-OVERFLOW.
+           ADD 1 TO WS-OVERFLOW-COUNT.
+           ADD 1 TO WS-REJECT-COUNT.
+           SET WS-REASON-OVERFLOW TO TRUE.
+
+           MOVE WS-RECORD-COUNT       TO SR-RECORD-COUNT.
+           MOVE SI-TRANS-ID           TO SR-TRANS-ID.
+           MOVE SI-AMOUNT-COUNT       TO SR-AMOUNT-COUNT.
+           MOVE WS-REASON-CODE        TO SR-REASON-CODE.
+           MOVE "SUMA COMPUTE OVERFLOW" TO SR-REASON-TEXT.
+
+           WRITE SUMA-REJECT-REC.
+
+           DISPLAY "OVERFLOW ON RECORD " WS-RECORD-COUNT
+               " - AMOUNTS TOO LARGE TO SUM".
+
+           MOVE 8 TO RETURN-CODE.
+       2400-HANDLE-OVERFLOW-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 2600-WRITE-AUDIT-REC - APPEND THIS RUN'S RESULT TO SUMAUDIT   *
+      *================================================================*
+       2600-WRITE-AUDIT-REC.
+           MOVE WS-RECORD-COUNT       TO SA-RECORD-COUNT.
+           MOVE SI-TRANS-ID           TO SA-TRANS-ID.
+           MOVE SI-AMOUNT-COUNT       TO SA-AMOUNT-COUNT.
+           MOVE Suma                  TO SA-SUMA.
+           MOVE WS-RUN-DATE           TO SA-RUN-DATE.
+           MOVE WS-RUN-TIME           TO SA-RUN-TIME.
+           MOVE WS-JOB-ID             TO SA-JOB-ID.
+           MOVE WS-OPERATOR-ID        TO SA-OPERATOR-ID.
+
+           WRITE SUMA-AUDIT-REC.
+       2600-WRITE-AUDIT-REC-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 2700-UPDATE-CONTROL-REC - ADVANCE THE CHECKPOINT TO THIS      *
+      * RECORD NUMBER, WHATEVER ITS OUTCOME (VALID, REJECTED, OR      *
+      * OVERFLOWED), SO A RESTART NEVER REPROCESSES IT; WS-GRAND-     *
+      * TOTAL IS ONLY EVER INCREASED BY THE CALLER ON THE SUCCESS     *
+      * PATH, SO A REJECTED OR OVERFLOWED RECORD ADVANCES THE         *
+      * CHECKPOINT WITHOUT CHANGING THE TOTAL CARRIED HERE.           *
+      *================================================================*
+       2700-UPDATE-CONTROL-REC.
+           MOVE WS-RECORD-COUNT       TO SC-LAST-RECORD-COUNT.
+           MOVE WS-GRAND-TOTAL        TO SC-GRAND-TOTAL.
+
+           REWRITE SUMA-CONTROL-REC.
+
+           IF WS-CTL-FILE-STATUS NOT = "00"
+               DISPLAY "SUMACTL REWRITE FAILED - FILE STATUS "
+                   WS-CTL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       2700-UPDATE-CONTROL-REC-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 2800-WRITE-REJECT-REC - LOG A BAD PAIR TO SUMA-REJECTS        *
+      *================================================================*
+       2800-WRITE-REJECT-REC.
+           ADD 1 TO WS-REJECT-COUNT.
+
+           MOVE WS-RECORD-COUNT       TO SR-RECORD-COUNT.
+           MOVE SI-TRANS-ID           TO SR-TRANS-ID.
+           MOVE SI-AMOUNT-COUNT       TO SR-AMOUNT-COUNT.
+           MOVE WS-REASON-CODE        TO SR-REASON-CODE.
+
+           EVALUATE TRUE
+               WHEN WS-REASON-NO-AMOUNTS
+                   MOVE "NO AMOUNTS PRESENT" TO SR-REASON-TEXT
+               WHEN WS-REASON-AMOUNT-BAD
+                   MOVE "AN AMOUNT WAS NOT NUMERIC" TO SR-REASON-TEXT
+               WHEN WS-REASON-TOO-MANY
+                   MOVE "TOO MANY AMOUNTS - MAX 50" TO SR-REASON-TEXT
+               WHEN WS-REASON-COUNT-BAD
+                   MOVE "AMOUNT COUNT NOT NUMERIC" TO SR-REASON-TEXT
+               WHEN WS-REASON-LEN-BAD
+                   MOVE "RECORD LENGTH MISMATCH" TO SR-REASON-TEXT
+           END-EVALUATE.
+
+           WRITE SUMA-REJECT-REC.
+
+           DISPLAY "REJECTED RECORD " WS-RECORD-COUNT
+               " REASON " WS-REASON-CODE.
+       2800-WRITE-REJECT-REC-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 2900-RESET-CONTROL-REC - THE RUN REACHED END OF FILE ON ITS   *
+      * OWN, SO THERE IS NOTHING LEFT FOR A RESTART TO RESUME.  ZERO  *
+      * THE CHECKPOINT SO TOMORROW'S RUN DOES NOT SKIP ITS OWN        *
+      * RECORDS OR INHERIT TODAY'S GRAND TOTAL.                       *
+      *================================================================*
+       2900-RESET-CONTROL-REC.
+           MOVE ZERO TO SC-LAST-RECORD-COUNT.
+           MOVE ZERO TO SC-GRAND-TOTAL.
+
+           REWRITE SUMA-CONTROL-REC.
+
+           IF WS-CTL-FILE-STATUS NOT = "00"
+               DISPLAY "SUMACTL REWRITE FAILED - FILE STATUS "
+                   WS-CTL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       2900-RESET-CONTROL-REC-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 3000-WRITE-DETAIL-LINE - PRINT ONE PAIR ON THE REPORT,        *
+      * ROLLING TO A NEW PAGE WHEN THE CURRENT PAGE IS FULL.          *
+      *================================================================*
+       3000-WRITE-DETAIL-LINE.
+           IF WS-PAGE-COUNT = ZERO
+               OR WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM 3100-WRITE-REPORT-HEADING
+                   THRU 3100-WRITE-REPORT-HEADING-EXIT
+           END-IF.
+
+           MOVE WS-RECORD-COUNT       TO WSD-RECORD-COUNT.
+           MOVE SI-TRANS-ID           TO WSD-TRANS-ID.
+           MOVE SI-AMOUNT-COUNT       TO WSD-AMOUNT-COUNT.
+           MOVE Suma                  TO WSD-SUMA.
+
+           WRITE SUMA-REPORT-LINE FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           ADD 1 TO WS-LINE-COUNT.
+       3000-WRITE-DETAIL-LINE-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 3100-WRITE-REPORT-HEADING - START A NEW PAGE WITH THE         *
+      * RUN-DATE HEADING AND COLUMN TITLES.                           *
+      *================================================================*
+       3100-WRITE-REPORT-HEADING.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO WSH1-PAGE-NUM.
+           MOVE WS-RUN-DATE   TO WSH2-RUN-DATE.
+
+           WRITE SUMA-REPORT-LINE FROM WS-HEADING-LINE-1
+               AFTER ADVANCING PAGE.
+
+           WRITE SUMA-REPORT-LINE FROM WS-HEADING-LINE-2
+               AFTER ADVANCING 1 LINE.
+           WRITE SUMA-REPORT-LINE FROM WS-HEADING-LINE-3
+               AFTER ADVANCING 2 LINES.
+
+           MOVE ZERO TO WS-LINE-COUNT.
+       3100-WRITE-REPORT-HEADING-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 3200-WRITE-GRAND-TOTAL-LINE - PRINT THE FINAL GRAND-TOTAL     *
+      * LINE AT THE END OF THE REPORT.                                *
+      *================================================================*
+       3200-WRITE-GRAND-TOTAL-LINE.
+           IF WS-PAGE-COUNT = ZERO
+               PERFORM 3100-WRITE-REPORT-HEADING
+                   THRU 3100-WRITE-REPORT-HEADING-EXIT
+           END-IF.
+
+           MOVE WS-GRAND-TOTAL TO WST-GRAND-TOTAL.
+
+           WRITE SUMA-REPORT-LINE FROM WS-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+       3200-WRITE-GRAND-TOTAL-LINE-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 9000-TERMINATE - CLOSE FILES, SHOW A RUN SUMMARY               *
+      *================================================================*
+       9000-TERMINATE.
+           PERFORM 3200-WRITE-GRAND-TOTAL-LINE
+               THRU 3200-WRITE-GRAND-TOTAL-LINE-EXIT.
+
+           PERFORM 2900-RESET-CONTROL-REC
+               THRU 2900-RESET-CONTROL-REC-EXIT.
+
+           CLOSE SUMA-INPUT-FILE
+                 SUMA-REJECTS-FILE
+                 SUMA-REPORT-FILE
+                 SUMA-AUDIT-FILE
+                 SUMA-CONTROL-FILE.
+
+           DISPLAY "SUMANUMEROS - RECORDS PROCESSED: " WS-RECORD-COUNT.
+           DISPLAY "SUMANUMEROS - RECORDS REJECTED:  " WS-REJECT-COUNT.
+           DISPLAY "SUMANUMEROS - OVERFLOW REJECTS: " WS-OVERFLOW-COUNT.
+           DISPLAY "SUMANUMEROS - GRAND TOTAL:       " WS-GRAND-TOTAL.
+       9000-TERMINATE-EXIT.
+           EXIT.
