@@ -0,0 +1,16 @@
+      *---------------------------------------------------------------*
+      *  SUMAUD.CPY                                                   *
+      *  SUMA-AUDIT-REC - one line of run history appended to the     *
+      *  SUMAUDIT trail for every transaction totaled, so             *
+      *  reconciliation and audit questions can be answered after     *
+      *  the job has run.                                             *
+      *---------------------------------------------------------------*
+       01  SUMA-AUDIT-REC.
+           05  SA-RECORD-COUNT             PIC 9(07).
+           05  SA-TRANS-ID                 PIC X(10).
+           05  SA-AMOUNT-COUNT             PIC 9(03).
+           05  SA-SUMA                     PIC S9(9)V99.
+           05  SA-RUN-DATE                 PIC 9(08).
+           05  SA-RUN-TIME                 PIC 9(08).
+           05  SA-JOB-ID                   PIC X(08).
+           05  SA-OPERATOR-ID              PIC X(08).
