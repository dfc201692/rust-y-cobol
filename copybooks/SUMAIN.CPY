@@ -0,0 +1,17 @@
+      *---------------------------------------------------------------*
+      *  SUMAIN.CPY                                                   *
+      *  SUMA-INPUT-REC - one transaction to be totaled by            *
+      *  SumaNumeros.  Fed from the daily extract that used to be     *
+      *  keyed in by hand at the ACCEPT prompts.                      *
+      *                                                                *
+      *  A TRANSACTION IS A HEADER PLUS A VARIABLE LIST OF UP TO 50   *
+      *  SIGNED, PACKED-DECIMAL AMOUNTS (2 DECIMAL PLACES) - SUMA IS  *
+      *  THE TOTAL OF WHATEVER AMOUNTS ARE PRESENT, NOT JUST A PAIR.  *
+      *---------------------------------------------------------------*
+       01  SUMA-INPUT-REC.
+           05  SI-TRANS-ID                 PIC X(10).
+           05  SI-AMOUNT-COUNT             PIC 9(03).
+           05  SI-AMOUNT-TABLE             PIC S9(9)V99 COMP-3
+                   OCCURS 1 TO 50 TIMES
+                   DEPENDING ON SI-AMOUNT-COUNT
+                   INDEXED BY SI-AMOUNT-IDX.
