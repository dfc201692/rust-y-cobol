@@ -0,0 +1,10 @@
+      *---------------------------------------------------------------*
+      *  SUMACTL.CPY                                                  *
+      *  SUMA-CONTROL-REC - single checkpoint record holding the      *
+      *  last successfully processed record number and the running   *
+      *  grand total, so an abended job can restart without           *
+      *  reprocessing pairs or losing the total already accumulated.  *
+      *---------------------------------------------------------------*
+       01  SUMA-CONTROL-REC.
+           05  SC-LAST-RECORD-COUNT        PIC 9(07).
+           05  SC-GRAND-TOTAL              PIC S9(11)V99.
