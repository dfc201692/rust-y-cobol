@@ -0,0 +1,12 @@
+      *---------------------------------------------------------------*
+      *  SUMAREJ.CPY                                                  *
+      *  SUMA-REJECT-REC - one rejected transaction, written to the   *
+      *  SUMA-REJECTS exception file so it can be reviewed and        *
+      *  corrected instead of silently mangling the total.            *
+      *---------------------------------------------------------------*
+       01  SUMA-REJECT-REC.
+           05  SR-RECORD-COUNT             PIC 9(07).
+           05  SR-TRANS-ID                 PIC X(10).
+           05  SR-AMOUNT-COUNT             PIC 9(03).
+           05  SR-REASON-CODE              PIC X(04).
+           05  SR-REASON-TEXT              PIC X(30).
